@@ -0,0 +1,19 @@
+      * ---------------------------------------------------
+      * MXLOGREC - daily benchmark log record, one per run of
+      * MatrixCalculation.  Shared between MatrixCalculation
+      * (writer) and MatrixTrendCheck (reader).
+      * ---------------------------------------------------
+       01  MX-LOG-RECORD.
+           05  MX-LOG-RUN-DATE        PIC 9(08).
+           05  FILLER                 PIC X(01).
+           05  MX-LOG-RESULT1         PIC 9(14).
+           05  FILLER                 PIC X(01).
+           05  MX-LOG-TIME1           PIC 9(03).9(06).
+           05  FILLER                 PIC X(01).
+           05  MX-LOG-RESULT2         PIC 9(14).
+           05  FILLER                 PIC X(01).
+           05  MX-LOG-TIME2           PIC 9(03).9(06).
+           05  FILLER                 PIC X(01).
+           05  MX-LOG-RESULT3         PIC 9(14).
+           05  FILLER                 PIC X(01).
+           05  MX-LOG-TIME3           PIC 9(03).9(06).
