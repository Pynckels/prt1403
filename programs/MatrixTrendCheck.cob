@@ -0,0 +1,310 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. MatrixTrendCheck.
+000120 AUTHOR. DATA-CENTER-BATCH-SUPPORT.
+000130 INSTALLATION. BENCHMARK-PERFORMANCE-MONITORING.
+000140 DATE-WRITTEN. 2026-08-09.
+000150 DATE-COMPILED.
+
+000160*****************************************************
+000170* MODIFICATION HISTORY                               *
+000180*-----------------------------------------------------
+000190* 2026-08-09  DCB  Initial version.  Reads the daily   *
+000200*                  MatrixCalculation benchmark log     *
+000210*                  (MXLOGF) and flags a run whose      *
+000220*                  TIME2 (400x400 matrix multiply)     *
+000230*                  exceeds the trailing 30-run average *
+000240*                  by more than a configurable percent *
+000250*                  threshold.                          *
+000260*****************************************************
+
+000270 ENVIRONMENT DIVISION.
+
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     SELECT MX-LOG-FILE ASSIGN TO MXLOGF
+000310         ORGANIZATION IS SEQUENTIAL
+000320         FILE STATUS IS WS-MXLOGF-STATUS.
+
+000330 DATA DIVISION.
+
+000340 FILE SECTION.
+000350*****************************************************
+000360* MX-LOG-FILE - the running performance log written  *
+000370* by MatrixCalculation, one 86-byte record per run.  *
+000380*****************************************************
+000390 FD  MX-LOG-FILE
+000400     RECORD CONTAINS 86 CHARACTERS
+000410     LABEL RECORDS ARE STANDARD.
+000420 COPY MXLOGREC.
+
+000430 WORKING-STORAGE SECTION.
+
+000440*****************************************************
+000450* FILE AND LOOP CONTROL SWITCHES                     *
+000460*****************************************************
+000470 01  WS-MXLOGF-STATUS       PIC X(02).
+
+000480 01  WS-SWITCHES.
+000490     05  WS-EOF-SWITCH      PIC X(01)  VALUE 'N'.
+000500         88  WS-END-OF-FILE            VALUE 'Y'.
+000510     05  WS-FIRST-SWITCH    PIC X(01)  VALUE 'Y'.
+000520         88  WS-FIRST-RECORD           VALUE 'Y'.
+
+000530*****************************************************
+000540* TRAILING-HISTORY WORK AREA - holds up to 30 prior  *
+000550* TIME2 values so the average excludes today's run.  *
+000560*****************************************************
+000570 77  WS-HIST-MAX            PIC 9(4) COMP VALUE 30.
+000580 01  WS-HIST-TABLE.
+000590     05  WS-HIST-TIME2 OCCURS 30 TIMES COMP-2 VALUE 0.
+000600 01  WS-HIST-COUNT           PIC 9(4) COMP VALUE 0.
+000610 01  WS-HIST-TOTAL           COMP-2 VALUE 0.
+000620 01  WS-SUB                  PIC 9(4) COMP.
+
+000630*****************************************************
+000640* PREVIOUSLY-READ RECORD - becomes "today's" record  *
+000650* once end of file is reached.                       *
+000660*****************************************************
+000670 COPY MXLOGREC
+000671     REPLACING ==MX-LOG-RECORD==   BY ==WS-PREV-RECORD==
+000672               ==MX-LOG-RUN-DATE== BY ==WS-PREV-RUN-DATE==
+000673               ==MX-LOG-RESULT1==  BY ==WS-PREV-RESULT1==
+000674               ==MX-LOG-TIME1==    BY ==WS-PREV-TIME1==
+000675               ==MX-LOG-RESULT2==  BY ==WS-PREV-RESULT2==
+000676               ==MX-LOG-TIME2==    BY ==WS-PREV-TIME2==
+000677               ==MX-LOG-RESULT3==  BY ==WS-PREV-RESULT3==
+000678               ==MX-LOG-TIME3==    BY ==WS-PREV-TIME3==.
+
+000680 01  WS-PREV-TIME2-NUM       COMP-2 VALUE 0.
+
+000681*****************************************************
+000682* WS-PREV-TIME2 (copied in from MXLOGREC) is numeric-  *
+000683* edited - PIC 9(03).9(06) with a literal decimal      *
+000684* point - so it cannot be MOVEd straight into a        *
+000685* numeric field; it is de-edited below one digit group *
+000686* at a time instead.                                   *
+000687*****************************************************
+000688 01  WS-PREV-TIME2-INT       PIC 9(03).
+000689 01  WS-PREV-TIME2-FRAC      PIC 9(06).
+
+000690*****************************************************
+000700* REGRESSION-CHECK RESULTS                           *
+000710*****************************************************
+000720 01  WS-THRESHOLD-PCT-IN     PIC 9(03).
+000730 01  WS-THRESHOLD-PCT        PIC 9(03) COMP VALUE 20.
+000740 01  WS-AVG-TIME2            COMP-2 VALUE 0.
+000750 01  WS-LIMIT-TIME2          COMP-2 VALUE 0.
+000760 01  WS-TODAY-TIME2          COMP-2 VALUE 0.
+
+000770 01  WS-AVG-TXT              PIC 9(03).9(06).
+000780 01  WS-TODAY-TXT            PIC 9(03).9(06).
+000790 01  WS-PCT-OVER-TXT         PIC Z(03)9.
+
+000800 PROCEDURE DIVISION.
+
+000810*****************************************************
+000820* 0000-MAINLINE                                      *
+000830*****************************************************
+000840 0000-MAINLINE.
+
+000850     PERFORM 1000-INITIALIZE
+000860         THRU 1000-INITIALIZE-EXIT.
+
+000870     PERFORM 2000-OPEN-FILES
+000880         THRU 2000-OPEN-FILES-EXIT.
+
+000890     PERFORM 3000-PROCESS-LOG
+000900         THRU 3000-PROCESS-LOG-EXIT.
+
+000910     PERFORM 4000-EVALUATE-TREND
+000920         THRU 4000-EVALUATE-TREND-EXIT.
+
+000930     PERFORM 5000-CLOSE-FILES
+000940         THRU 5000-CLOSE-FILES-EXIT.
+
+000950     GO TO 9999-EXIT.
+
+000960*****************************************************
+000970* 1000-INITIALIZE - pick up the regression threshold *
+000980* percentage from SYSIN; default to 20% when blank,  *
+000990* zero, or otherwise not supplied.                   *
+001000*****************************************************
+001010 1000-INITIALIZE.
+
+001020     MOVE 0 TO WS-THRESHOLD-PCT-IN.
+001030     ACCEPT WS-THRESHOLD-PCT-IN.
+
+001040     IF WS-THRESHOLD-PCT-IN > 0
+001050         MOVE WS-THRESHOLD-PCT-IN TO WS-THRESHOLD-PCT
+001060     END-IF.
+
+001070     MOVE 0 TO RETURN-CODE.
+
+001080 1000-INITIALIZE-EXIT.
+001090     EXIT.
+
+001100*****************************************************
+001110* 2000-OPEN-FILES                                    *
+001120*****************************************************
+001130 2000-OPEN-FILES.
+
+001140     OPEN INPUT MX-LOG-FILE.
+
+001150     IF WS-MXLOGF-STATUS NOT = '00'
+001160         DISPLAY 'MATRIXTRENDCHECK: MXLOGF NOT AVAILABLE, '
+001170                 'STATUS= ' WS-MXLOGF-STATUS
+001180         MOVE 8 TO RETURN-CODE
+001190         GO TO 9999-EXIT
+001200     END-IF.
+
+001210 2000-OPEN-FILES-EXIT.
+001220     EXIT.
+
+001230*****************************************************
+001240* 3000-PROCESS-LOG - reads every record in the log;  *
+001250* each time a new record is read, the PREVIOUS record*
+001260* (if any) is folded into the trailing history so the *
+001270* most recent record is always left out of the        *
+001280* average once end of file is reached.                *
+001290*****************************************************
+001300 3000-PROCESS-LOG.
+
+001310     PERFORM 3100-READ-RECORD
+001315         THRU 3100-READ-RECORD-EXIT
+001320         UNTIL WS-END-OF-FILE.
+
+001330 3000-PROCESS-LOG-EXIT.
+001340     EXIT.
+
+001350 3100-READ-RECORD.
+
+001360     READ MX-LOG-FILE
+001370         AT END
+001380             MOVE 'Y' TO WS-EOF-SWITCH
+001390         NOT AT END
+001400             PERFORM 3200-ACCUMULATE-HISTORY
+001410                 THRU 3200-ACCUMULATE-HISTORY-EXIT
+001420     END-READ.
+
+001430 3100-READ-RECORD-EXIT.
+001440     EXIT.
+
+001450 3200-ACCUMULATE-HISTORY.
+
+001460     IF NOT WS-FIRST-RECORD
+001470         PERFORM 3210-PUSH-HISTORY
+001480             THRU 3210-PUSH-HISTORY-EXIT
+001490     END-IF.
+
+001500     MOVE 'N' TO WS-FIRST-SWITCH.
+001510     MOVE MX-LOG-RECORD TO WS-PREV-RECORD.
+
+001511     PERFORM 3205-CONVERT-PREV-TIME2
+001512         THRU 3205-CONVERT-PREV-TIME2-EXIT.
+
+001520 3200-ACCUMULATE-HISTORY-EXIT.
+001530     EXIT.
+
+001531*****************************************************
+001532* 3205-CONVERT-PREV-TIME2 - de-edits WS-PREV-TIME2     *
+001533* (PIC 9(03).9(06)) into WS-PREV-TIME2-NUM by pulling   *
+001534* its integer and fraction digit groups out by          *
+001535* reference modification and recombining them           *
+001536* arithmetically, since a numeric-edited item cannot     *
+001537* be MOVEd directly into a numeric one.                  *
+001538*****************************************************
+001539 3205-CONVERT-PREV-TIME2.
+
+001540     MOVE WS-PREV-TIME2 (1:3) TO WS-PREV-TIME2-INT.
+001541     MOVE WS-PREV-TIME2 (5:6) TO WS-PREV-TIME2-FRAC.
+
+001542     COMPUTE WS-PREV-TIME2-NUM =
+001543         WS-PREV-TIME2-INT + (WS-PREV-TIME2-FRAC / 1000000).
+
+001544 3205-CONVERT-PREV-TIME2-EXIT.
+001545     EXIT.
+
+001540*****************************************************
+001550* 3210-PUSH-HISTORY - adds the previous record's      *
+001560* TIME2 to the rolling 30-entry history, dropping the *
+001570* oldest entry once the table is full.                *
+001580*****************************************************
+001590 3210-PUSH-HISTORY.
+
+001600     IF WS-HIST-COUNT < WS-HIST-MAX
+001610         ADD 1 TO WS-HIST-COUNT
+001620     ELSE
+001630         SUBTRACT WS-HIST-TIME2 (1) FROM WS-HIST-TOTAL
+001640         PERFORM 3220-SHIFT-HISTORY
+001650             VARYING WS-SUB FROM 1 BY 1
+001660             UNTIL WS-SUB > WS-HIST-MAX - 1
+001670     END-IF.
+
+001680     MOVE WS-PREV-TIME2-NUM TO WS-HIST-TIME2 (WS-HIST-COUNT).
+001690     ADD WS-PREV-TIME2-NUM TO WS-HIST-TOTAL.
+
+001700 3210-PUSH-HISTORY-EXIT.
+001710     EXIT.
+
+001720 3220-SHIFT-HISTORY.
+
+001730     MOVE WS-HIST-TIME2 (WS-SUB + 1) TO WS-HIST-TIME2 (WS-SUB).
+
+001740 3220-SHIFT-HISTORY-EXIT.
+001750     EXIT.
+
+001760*****************************************************
+001770* 4000-EVALUATE-TREND - compares today's TIME2        *
+001780* (the last record read, now in WS-PREV-RECORD)       *
+001790* against the trailing history average.  A non-zero   *
+001800* return code signals the regression to the caller.   *
+001810*****************************************************
+001820 4000-EVALUATE-TREND.
+
+001830     IF WS-HIST-COUNT = 0
+001840         DISPLAY 'MATRIXTRENDCHECK: NO PRIOR HISTORY, '
+001850                 'NOTHING TO COMPARE.'
+001860         GO TO 4000-EVALUATE-TREND-EXIT
+001870     END-IF.
+
+001880     MOVE WS-PREV-TIME2-NUM TO WS-TODAY-TIME2.
+001890     COMPUTE WS-AVG-TIME2 = WS-HIST-TOTAL / WS-HIST-COUNT.
+001900     COMPUTE WS-LIMIT-TIME2 =
+001910         WS-AVG-TIME2 * (1 + (WS-THRESHOLD-PCT / 100)).
+
+001920     MOVE WS-AVG-TIME2   TO WS-AVG-TXT.
+001930     MOVE WS-TODAY-TIME2 TO WS-TODAY-TXT.
+001940     MOVE WS-THRESHOLD-PCT TO WS-PCT-OVER-TXT.
+
+001950     DISPLAY 'MATRIXTRENDCHECK: TODAY= ' WS-TODAY-TXT
+001960             ' SEC, 30-RUN AVG= ' WS-AVG-TXT
+001970             ' SEC, THRESHOLD= ' WS-PCT-OVER-TXT '%'.
+
+001980     IF WS-LIMIT-TIME2 < WS-TODAY-TIME2
+001990         DISPLAY 'MATRIXTRENDCHECK: *** REGRESSION *** '
+002000                 'TIME2 EXCEEDS TRAILING AVERAGE BY MORE '
+002010                 'THAN ' WS-PCT-OVER-TXT ' PERCENT.'
+002020         MOVE 4 TO RETURN-CODE
+002030     ELSE
+002040         DISPLAY 'MATRIXTRENDCHECK: WITHIN TOLERANCE.'
+002050     END-IF.
+
+002060 4000-EVALUATE-TREND-EXIT.
+002070     EXIT.
+
+002080*****************************************************
+002090* 5000-CLOSE-FILES                                   *
+002100*****************************************************
+002110 5000-CLOSE-FILES.
+
+002120     CLOSE MX-LOG-FILE.
+
+002130 5000-CLOSE-FILES-EXIT.
+002140     EXIT.
+
+002150*****************************************************
+002160* 9999-EXIT - single program exit point.             *
+002170*****************************************************
+002180 9999-EXIT.
+
+002190     GOBACK.
