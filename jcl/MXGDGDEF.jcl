@@ -0,0 +1,17 @@
+//MXGDGDEF JOB (ACCTNO),'MATRIX GDG SETUP',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*-------------------------------------------------------------*
+//* ONE-TIME SETUP - defines the GDG base that holds 30 daily   *
+//* generations of the MatrixCalculation CSV report (MXCSVF).   *
+//* Run this job once before MXNIGHT is scheduled; MXNIGHT adds *
+//* one new generation per run and IDCAMS/the catalog rolls off *
+//* generations past LIMIT(30) automatically.                   *
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  DEFINE GDG (NAME(PROD.MATRIX.MXCSVF.RPT)  -
+              LIMIT(30)                     -
+              SCRATCH                       -
+              NOEMPTY)
+/*
