@@ -0,0 +1,19 @@
+//MXALLOC  JOB (ACCTNO),'MATRIX CKPT/ALRT SETUP',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*-------------------------------------------------------------*
+//* ONE-TIME SETUP - pre-allocates MXCKPT (multiply restart     *
+//* checkpoint) and MXALRT (today's threshold alerts) as empty  *
+//* cataloged datasets.  Run this job once before MXNIGHT is    *
+//* scheduled.  MXNIGHT references both with DISP=OLD so every  *
+//* run's own OPEN OUTPUT truncates and rewrites them in place;  *
+//* IEFBR14 here only needs to allocate them the first time.    *
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=IEFBR14
+//MXCKPT   DD  DSN=PROD.MATRIX.MXCKPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=3203,BLKSIZE=0)
+//MXALRT   DD  DSN=PROD.MATRIX.MXALRT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=36,BLKSIZE=0)
