@@ -0,0 +1,78 @@
+//MXNIGHT  JOB (ACCTNO),'MATRIX BENCHMARK',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*-------------------------------------------------------------*
+//* Runs the MatrixCalculation benchmark every night.           *
+//* Scheduled nightly by the production scheduler.              *
+//*                                                              *
+//* MXLOGF is a persistent dataset that accumulates across runs *
+//* (the running performance log read by MatrixTrendCheck).     *
+//* MXCKPT and MXALRT are also persistent/cataloged but are     *
+//* truncated and rewritten in place every run (restart         *
+//* checkpoint, today's threshold alerts) - DISP=OLD lets the   *
+//* program's own OPEN OUTPUT reset them; see MXALLOC, run once *
+//* to pre-allocate both before MXNIGHT is first scheduled.     *
+//* MXCSVF - the spreadsheet-ready report - is archived as one  *
+//* new GDG generation per run under PROD.MATRIX.MXCSVF.RPT,    *
+//* retaining 30 days of history on DASD; older generations     *
+//* roll off automatically once LIMIT is exceeded (see          *
+//* MXGDGDEF, run once to define the GDG base).                 *
+//*                                                              *
+//* STEP010 rewrites MXALRT and returns a non-zero return code  *
+//* when TIME1/TIME2 exceed their SYSIN threshold ceilings       *
+//* (RC=16) or the matrix-multiply self-check fails (RC=20);    *
+//* STEP030 notifies on-call staff whenever either happens.     *
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=MATRXCLC
+//STEPLIB  DD  DSN=PROD.MATRIX.LOADLIB,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//SYSIN    DD  *
+0400
+0100
+1000000
+0005
+0030
+/*
+//MXLOGF   DD  DSN=PROD.MATRIX.MXLOGF,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=86,BLKSIZE=0)
+//MXCKPT   DD  DSN=PROD.MATRIX.MXCKPT,
+//             DISP=(OLD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=3203,BLKSIZE=0)
+//MXCSVF   DD  DSN=PROD.MATRIX.MXCSVF.RPT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//MXALRT   DD  DSN=PROD.MATRIX.MXALRT,
+//             DISP=(OLD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=36,BLKSIZE=0)
+//*-------------------------------------------------------------*
+//* Compares today's run against the trailing 30-generation     *
+//* history in MXLOGF and sets a non-zero return code on a      *
+//* performance regression (see MatrixTrendCheck).               *
+//*-------------------------------------------------------------*
+//STEP020  EXEC PGM=MXTRNDCK
+//STEPLIB  DD  DSN=PROD.MATRIX.LOADLIB,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//SYSIN    DD  *
+020
+/*
+//MXLOGF   DD  DSN=PROD.MATRIX.MXLOGF,DISP=SHR
+//*-------------------------------------------------------------*
+//* Notifies on-call staff when STEP010 flagged a threshold or   *
+//* self-check alert (RC=16 or RC=20); skipped entirely when     *
+//* STEP010 stayed clean (RC=0).  Tested as RC NOT EQUAL 0,      *
+//* rather than against a single alert code, so any alert code   *
+//* STEP010 might ever return forwards MXALRT without STEP030    *
+//* needing to list every one of them.                           *
+//* SYSOUT class N is the monitored output class that console    *
+//* automation forwards to on-call paging, not the internal      *
+//* reader - MXALRT is an alert record, not a job to submit.     *
+//*-------------------------------------------------------------*
+//STEP030  EXEC PGM=IEBGENER,COND=(0,EQ,STEP010)
+//SYSPRINT DD  SYSOUT=*
+//SYSUT1   DD  DSN=PROD.MATRIX.MXALRT,DISP=SHR
+//SYSUT2   DD  SYSOUT=(N),
+//             FREE=CLOSE,
+//             DEST=ONCALL
+//SYSIN    DD  DUMMY
