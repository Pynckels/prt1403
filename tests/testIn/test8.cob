@@ -2,17 +2,102 @@
        PROGRAM-ID. MatrixCalculation.
 
        ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MX-LOG-FILE ASSIGN TO MXLOGF
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MXLOGF-STATUS.
+
+           SELECT CKPT-FILE ASSIGN TO MXCKPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT CSV-FILE ASSIGN TO MXCSVF
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MXCSVF-STATUS.
+
+           SELECT ALERT-FILE ASSIGN TO MXALRT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MXALRT-STATUS.
+
        DATA DIVISION.
 
+       FILE SECTION.
+       FD  MX-LOG-FILE
+           RECORD CONTAINS 86 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       COPY MXLOGREC.
+
+      * ---------------------------------------------------
+      * CSV-FILE - the same daily results as MXLOGF, written as
+      * one comma-delimited line per run so it can be loaded
+      * straight into a spreadsheet for trend charts.
+      * ---------------------------------------------------
+       FD  CSV-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CSV-RECORD             PIC X(100).
+
+      * ---------------------------------------------------
+      * ALERT-FILE - one record is appended each time TIME1 or
+      * TIME2 exceeds its configurable threshold, so a nightly
+      * job step can notify on-call staff without scanning the
+      * running MXLOGF history.
+      * ---------------------------------------------------
+       FD  ALERT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ALERT-RECORD.
+           05  ALERT-RUN-DATE         PIC 9(08).
+           05  FILLER                 PIC X(01).
+           05  ALERT-METRIC           PIC X(05).
+           05  FILLER                 PIC X(01).
+           05  ALERT-ACTUAL           PIC 9(03).9(06).
+           05  FILLER                 PIC X(01).
+           05  ALERT-THRESHOLD        PIC 9(03).9(06).
+
+      * ---------------------------------------------------
+      * CKPT-FILE - restart/checkpoint file for the 400x400x400
+      * matrix multiply.  Two record formats share the same
+      * record area: a single leading control record giving the
+      * table size and how many rows are complete, followed by
+      * one row record per completed M3 row.
+      * ---------------------------------------------------
+       FD  CKPT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CKPT-CONTROL-RECORD.
+           05  CKPT-REC-TYPE       PIC X(01).
+           05  CKPT-CTL-M-SIZE     PIC 9(04) COMP.
+           05  CKPT-CTL-ROWS-DONE  PIC 9(04) COMP.
+       01  CKPT-ROW-RECORD.
+           05  CKPT-ROW-TYPE       PIC X(01).
+           05  CKPT-ROW-NUM        PIC 9(04) COMP.
+           05  CKPT-ROW-DATA.
+               10  CKPT-ROW-ELEMENTS OCCURS 400 TIMES PIC S9(10) COMP.
+
        WORKING-STORAGE SECTION.
 
+       01  WS-MXLOGF-STATUS   PIC X(02).
+       01  WS-CKPT-STATUS     PIC X(02).
+       01  WS-MXCSVF-STATUS   PIC X(02).
+       01  WS-MXALRT-STATUS   PIC X(02).
+
+       01  WS-CSV-RUN-DATE    PIC 9(08).
+
+       01  WS-CKPT-INTERVAL    PIC 9(4) COMP VALUE 50.
+       01  WS-CKPT-SINCE-LAST  PIC 9(4) COMP VALUE 0.
+       01  WS-CKPT-ROWS-DONE   PIC 9(4) COMP VALUE 0.
+       01  WS-RESUME-I         PIC S9(10) COMP VALUE 1.
+       01  CKPT-WI             PIC S9(10) COMP.
+
        01  M-SIZE         PIC 9(4) COMP VALUE 400.
 
        01  RESULT1        PIC S9(14) COMP VALUE 0.
        01  RESULT2        PIC S9(14) COMP VALUE 0.
+       01  RESULT3        PIC S9(14) COMP VALUE 0.
 
        01  TIME1          COMP-2 VALUE 0.
        01  TIME2          COMP-2 VALUE 0.
+       01  TIME3          COMP-2 VALUE 0.
 
        01  M1.
            05  M1-ROW OCCURS 400 TIMES.
@@ -24,6 +109,13 @@
            05  M3-ROW OCCURS 400 TIMES.
                10  M3-ELEMENTS OCCURS 400 TIMES PIC S9(10) COMP.
 
+      * M3-ALT - holds the same M1 x M2 product as M3, but built
+      * with the I-K-J loop order (RESULT3/TIME3) so the two loop
+      * orderings can be compared on the same hardware.
+       01  M3-ALT.
+           05  M3-ALT-ROW OCCURS 400 TIMES.
+               10  M3-ALT-ELEMENTS OCCURS 400 TIMES PIC S9(10) COMP.
+
        01  I              PIC S9(10) COMP.
        01  J              PIC S9(10) COMP.
        01  K              PIC S9(10) COMP.
@@ -35,19 +127,125 @@
 
        01  RESULT1_TXT    PIC 9(14).
        01  RESULT2_TXT    PIC 9(14).
+       01  RESULT3_TXT    PIC 9(14).
        01  TIME1_TXT      PIC 9(3).9(6).
        01  TIME2_TXT      PIC 9(3).9(6).
+       01  TIME3_TXT      PIC 9(3).9(6).
+
+       01  M-SIZE-MAX     PIC 9(4) COMP VALUE 400.
+       01  WS-M-SIZE-IN   PIC 9(4).
+
+       01  LOOP1-MAX      PIC 9(4) COMP VALUE 100.
+       01  LOOP2-MAX      PIC 9(7) COMP VALUE 1000000.
+       01  WS-LOOP1-IN    PIC 9(4).
+       01  WS-LOOP2-IN    PIC 9(7).
+
+       01  CHK-K          PIC S9(10) COMP.
+       01  CHK-TEMP       PIC S9(10) COMP.
+       01  CHK-CORNER-1-1 PIC S9(10) COMP.
+       01  CHK-CORNER-N-N PIC S9(10) COMP.
+
+       01  RECONCILE-IND  PIC X(10)  VALUE SPACES.
+           88  RECONCILED          VALUE 'RECONCILED'.
+           88  MISMATCH            VALUE 'MISMATCH'.
+
+      * ---------------------------------------------------
+      * Performance-threshold alerting - TIME1/TIME2 are each
+      * compared against a configurable ceiling (seconds).  A
+      * blank or zero SYSIN value leaves the nightly-length
+      * default in place.  Exceeding either ceiling appends a
+      * record to ALERT-FILE and forces a distinct non-zero
+      * return code so a job step can branch on it.
+      * ---------------------------------------------------
+       01  WS-TIME1-THRESHOLD-IN  PIC 9(04).
+       01  WS-TIME1-THRESHOLD     COMP-2 VALUE 5.
+       01  WS-TIME2-THRESHOLD-IN  PIC 9(04).
+       01  WS-TIME2-THRESHOLD     COMP-2 VALUE 30.
+
+       01  ALERT-METRIC-WS        PIC X(05).
+       01  ALERT-ACTUAL-WS        COMP-2 VALUE 0.
+       01  ALERT-THRESHOLD-WS     COMP-2 VALUE 0.
+
+       01  WS-ALERT-RC            PIC 9(04) COMP VALUE 16.
+
+      * WS-MISMATCH-RC is distinct from WS-ALERT-RC (16) and from
+      * MatrixTrendCheck's regression code (4) so a calling job step
+      * can tell a threshold exceedance apart from a failed self-check.
+       01  WS-MISMATCH-RC         PIC 9(04) COMP VALUE 20.
+
+      * Set once a checkpoint restart point past row 1 is loaded, so
+      * the run's TIME2 - measured from the resume point, not from
+      * the start of the multiply - is not logged or alerted on as if
+      * it were a normal full-length run.
+       01  WS-RESUMED-SWITCH      PIC X(01)  VALUE 'N'.
+           88  WS-RUN-RESUMED         VALUE 'Y'.
 
        PROCEDURE DIVISION.
 
+      * ---------------------------------------------------
+      * Runtime sizing - M-SIZE is normally ACCEPT'd from SYSIN
+      * (or a job PARM copied to SYSIN ahead of this step) so the
+      * matrix-multiply timing can be exercised at several sizes
+      * without a recompile.  A blank, zero or out-of-range value
+      * leaves M-SIZE at its full-size default of 400, which is
+      * also the OCCURS limit of the M1/M2/M3 tables.
+      * ---------------------------------------------------
+
+           MOVE 0 TO WS-M-SIZE-IN.
+           ACCEPT WS-M-SIZE-IN.
+
+           IF WS-M-SIZE-IN > 0 AND WS-M-SIZE-IN NOT > M-SIZE-MAX
+               MOVE WS-M-SIZE-IN TO M-SIZE
+           ELSE
+               MOVE M-SIZE-MAX TO M-SIZE
+           END-IF.
+
+      * ---------------------------------------------------
+      * The first timed section measures raw loop/ADD throughput
+      * ahead of the matrix work.  Its two bounds are likewise
+      * ACCEPT'd from SYSIN so a short smoke-test pass can be run
+      * in place of the full nightly-length pass.  Blank or zero
+      * values fall back to the nightly-length defaults.
+      * ---------------------------------------------------
+
+           MOVE 0 TO WS-LOOP1-IN.
+           ACCEPT WS-LOOP1-IN.
+           IF WS-LOOP1-IN > 0
+               MOVE WS-LOOP1-IN TO LOOP1-MAX
+           END-IF.
+
+           MOVE 0 TO WS-LOOP2-IN.
+           ACCEPT WS-LOOP2-IN.
+           IF WS-LOOP2-IN > 0
+               MOVE WS-LOOP2-IN TO LOOP2-MAX
+           END-IF.
+
+      * ---------------------------------------------------
+      * Performance-threshold ceilings (seconds) for TIME1/TIME2,
+      * also ACCEPT'd from SYSIN.  Blank or zero keeps the default
+      * ceiling set above.
+      * ---------------------------------------------------
+
+           MOVE 0 TO WS-TIME1-THRESHOLD-IN.
+           ACCEPT WS-TIME1-THRESHOLD-IN.
+           IF WS-TIME1-THRESHOLD-IN > 0
+               MOVE WS-TIME1-THRESHOLD-IN TO WS-TIME1-THRESHOLD
+           END-IF.
+
+           MOVE 0 TO WS-TIME2-THRESHOLD-IN.
+           ACCEPT WS-TIME2-THRESHOLD-IN.
+           IF WS-TIME2-THRESHOLD-IN > 0
+               MOVE WS-TIME2-THRESHOLD-IN TO WS-TIME2-THRESHOLD
+           END-IF.
+
       * ---------------------------------------------------
 
            ACCEPT START-TIME FROM TIME.
 
            MOVE 0 TO RESULT1.
 
-           PERFORM VARYING I FROM 1 BY 1 UNTIL 100 < I
-               PERFORM VARYING J FROM 1 BY 1 UNTIL 1000000 < J
+           PERFORM VARYING I FROM 1 BY 1 UNTIL LOOP1-MAX < I
+               PERFORM VARYING J FROM 1 BY 1 UNTIL LOOP2-MAX < J
                    ADD J TO RESULT1
                END-PERFORM
            END-PERFORM.
@@ -57,6 +255,12 @@
 
       * ---------------------------------------------------
 
+           PERFORM 7000-LOAD-CHECKPOINT.
+
+           IF WS-RESUME-I > 1
+               SET WS-RUN-RESUMED TO TRUE
+           END-IF.
+
            ACCEPT START-TIME FROM TIME.
 
            PERFORM VARYING I FROM 1 BY 1 UNTIL M-SIZE < I
@@ -66,7 +270,7 @@
                END-PERFORM
            END-PERFORM.
 
-           PERFORM VARYING I FROM 1 BY 1 UNTIL M-SIZE < I
+           PERFORM VARYING I FROM WS-RESUME-I BY 1 UNTIL M-SIZE < I
                PERFORM VARYING J FROM 1 BY 1 UNTIL M-SIZE < J
                    MOVE 0 TO M3-ELEMENTS(I, J)
                    PERFORM VARYING K FROM 1 BY 1 UNTIL M-SIZE < K
@@ -75,6 +279,21 @@
                        ADD TEMP TO M3-ELEMENTS(I, J)
                    END-PERFORM
                END-PERFORM
+
+      * The periodic checkpoint write below stays inside the timed
+      * multiply loop - it fires on row boundaries of the very
+      * computation being measured, and at its default 50-row
+      * interval it adds a small, consistent run-over-run cost
+      * that a restartable production run would pay regardless.
+      * The one-time load/clear/validate steps around this loop
+      * are NOT part of that per-row cost, so they are timed
+      * separately, outside the START-TIME/END-TIME bracket below.
+               ADD 1 TO WS-CKPT-SINCE-LAST
+               IF WS-CKPT-SINCE-LAST >= WS-CKPT-INTERVAL
+                   OR I = M-SIZE
+                   PERFORM 7020-WRITE-CHECKPOINT
+                   MOVE 0 TO WS-CKPT-SINCE-LAST
+               END-IF
            END-PERFORM.
 
            MOVE 0 TO RESULT2.
@@ -88,16 +307,331 @@
            ACCEPT END-TIME FROM TIME.
            COMPUTE TIME2 = (END-TIME - START-TIME) / 100.
 
+           PERFORM 7040-CLEAR-CHECKPOINT.
+
+           PERFORM 8490-RESET-ALERT-FILE.
+
+           PERFORM 8000-VALIDATE-MATRIX-MULTIPLY.
+
+           IF WS-RUN-RESUMED
+               DISPLAY 'MATRIXCALCULATION: RUN RESUMED FROM CHECKPOINT'
+                   ' AT ROW ' WS-CKPT-ROWS-DONE
+                   ' - TIME2 DOES NOT COVER A FULL RUN; SKIPPING '
+                   'THRESHOLD CHECKS FOR THIS RUN.'
+           ELSE
+               PERFORM 8500-CHECK-THRESHOLDS
+           END-IF.
+
+      * ---------------------------------------------------
+      * Second multiply, same M1 x M2 product, I-K-J loop order
+      * into M3-ALT, so loop order can be compared against the
+      * I-J-K ordering above on the same hardware.
+      * ---------------------------------------------------
+
+           ACCEPT START-TIME FROM TIME.
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL M-SIZE < I
+               PERFORM VARYING J FROM 1 BY 1 UNTIL M-SIZE < J
+                   MOVE 0 TO M3-ALT-ELEMENTS(I, J)
+               END-PERFORM
+
+               PERFORM VARYING K FROM 1 BY 1 UNTIL M-SIZE < K
+                   PERFORM VARYING J FROM 1 BY 1 UNTIL M-SIZE < J
+                       MULTIPLY M1-ELEMENTS(I, K) BY M2-ELEMENTS(K, J)
+                           GIVING TEMP
+                       ADD TEMP TO M3-ALT-ELEMENTS(I, J)
+                   END-PERFORM
+               END-PERFORM
+           END-PERFORM.
+
+           MOVE 0 TO RESULT3.
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL M-SIZE < I
+               PERFORM VARYING J FROM 1 BY 1 UNTIL M-SIZE < J
+                   ADD M3-ALT-ELEMENTS(I, J) TO RESULT3
+               END-PERFORM
+           END-PERFORM.
+
+           ACCEPT END-TIME FROM TIME.
+           COMPUTE TIME3 = (END-TIME - START-TIME) / 100.
+
       * ---------------------------------------------------
 
            MOVE RESULT1 TO RESULT1_TXT
            MOVE RESULT2 TO RESULT2_TXT
+           MOVE RESULT3 TO RESULT3_TXT
            MOVE TIME1   TO TIME1_TXT
            MOVE TIME2   TO TIME2_TXT
-           
+           MOVE TIME3   TO TIME3_TXT
+
            DISPLAY 'COBOL   : Result= ' RESULT1_TXT
                    ', Time= ' TIME1_TXT ' sec'
-                   ', Result= ' RESULT2_TXT
-                   ', Time= ' TIME2_TXT ' sec'.
+                   ', Result= ' RESULT2_TXT ' (' RECONCILE-IND ')'
+                   ', Time= ' TIME2_TXT ' sec'
+                   ', Result= ' RESULT3_TXT
+                   ', Time= ' TIME3_TXT ' sec'.
+
+           IF WS-RUN-RESUMED
+               DISPLAY 'MATRIXCALCULATION: RUN RESUMED FROM CHECKPOINT '
+                   '- NOT LOGGING THIS RUN TO MXLOGF/MXCSVF.'
+           ELSE
+               IF MISMATCH
+                   DISPLAY 'MATRIXCALCULATION: VALIDATION MISMATCH - '
+                       'NOT LOGGING THIS RUN TO MXLOGF/MXCSVF.'
+               ELSE
+                   PERFORM 9000-WRITE-LOG-RECORD
+                   PERFORM 9100-WRITE-CSV-RECORD
+               END-IF
+           END-IF.
 
        STOP RUN.
+
+      * ---------------------------------------------------
+      * 7000-LOAD-CHECKPOINT - if a checkpoint from an earlier,
+      * interrupted run of the same M-SIZE exists, load its
+      * completed M3 rows and resume the multiply loop after the
+      * last completed row instead of restarting at I = 1.
+      * ---------------------------------------------------
+       7000-LOAD-CHECKPOINT.
+
+           MOVE 1 TO WS-RESUME-I.
+
+           OPEN INPUT CKPT-FILE.
+
+           IF WS-CKPT-STATUS = '00'
+               READ CKPT-FILE
+               IF WS-CKPT-STATUS = '00'
+                   AND CKPT-CTL-M-SIZE = M-SIZE
+                   MOVE CKPT-CTL-ROWS-DONE TO WS-CKPT-ROWS-DONE
+                   PERFORM 7010-LOAD-CHECKPOINT-ROW
+                       VARYING CKPT-WI FROM 1 BY 1
+                       UNTIL CKPT-WI > WS-CKPT-ROWS-DONE
+                   COMPUTE WS-RESUME-I = WS-CKPT-ROWS-DONE + 1
+               END-IF
+               CLOSE CKPT-FILE
+           END-IF.
+
+       7010-LOAD-CHECKPOINT-ROW.
+
+           READ CKPT-FILE.
+           IF WS-CKPT-STATUS = '00'
+               MOVE CKPT-ROW-DATA TO M3-ROW(CKPT-ROW-NUM)
+           END-IF.
+
+      * ---------------------------------------------------
+      * 7020-WRITE-CHECKPOINT - rewrites MXCKPT from scratch with
+      * a control record (table size, rows complete) followed by
+      * every completed M3 row up to and including row I.
+      * ---------------------------------------------------
+       7020-WRITE-CHECKPOINT.
+
+           MOVE 'C' TO CKPT-REC-TYPE.
+           MOVE M-SIZE TO CKPT-CTL-M-SIZE.
+           MOVE I TO CKPT-CTL-ROWS-DONE.
+
+           OPEN OUTPUT CKPT-FILE.
+           WRITE CKPT-CONTROL-RECORD.
+
+           PERFORM 7030-WRITE-CHECKPOINT-ROW
+               VARYING CKPT-WI FROM 1 BY 1
+               UNTIL CKPT-WI > I.
+
+           CLOSE CKPT-FILE.
+
+       7030-WRITE-CHECKPOINT-ROW.
+
+           MOVE 'R' TO CKPT-ROW-TYPE.
+           MOVE CKPT-WI TO CKPT-ROW-NUM.
+           MOVE M3-ROW(CKPT-WI) TO CKPT-ROW-DATA.
+           WRITE CKPT-ROW-RECORD.
+
+      * ---------------------------------------------------
+      * 7040-CLEAR-CHECKPOINT - the multiply completed cleanly,
+      * so the checkpoint is no longer needed; leaving a stale
+      * one around would wrongly resume a future, differently
+      * sized run.
+      * ---------------------------------------------------
+       7040-CLEAR-CHECKPOINT.
+
+           OPEN OUTPUT CKPT-FILE.
+           CLOSE CKPT-FILE.
+
+      * ---------------------------------------------------
+      * 8000-VALIDATE-MATRIX-MULTIPLY - a COMP overflow or an
+      * off-by-one in the K loop above would silently produce a
+      * wrong RESULT2 while TIME2 still reports clean, so this
+      * independently recomputes M3-ELEMENTS(1,1) and the corner
+      * cell M3-ELEMENTS(M-SIZE, M-SIZE) by brute force and
+      * compares them to the table values actually built.
+      * ---------------------------------------------------
+       8000-VALIDATE-MATRIX-MULTIPLY.
+
+           MOVE 0 TO CHK-CORNER-1-1.
+           MOVE 0 TO CHK-CORNER-N-N.
+
+           PERFORM VARYING CHK-K FROM 1 BY 1 UNTIL M-SIZE < CHK-K
+               MULTIPLY M1-ELEMENTS(1, CHK-K)
+                   BY M2-ELEMENTS(CHK-K, 1) GIVING CHK-TEMP
+               ADD CHK-TEMP TO CHK-CORNER-1-1
+
+               MULTIPLY M1-ELEMENTS(M-SIZE, CHK-K)
+                   BY M2-ELEMENTS(CHK-K, M-SIZE) GIVING CHK-TEMP
+               ADD CHK-TEMP TO CHK-CORNER-N-N
+           END-PERFORM.
+
+           IF CHK-CORNER-1-1 = M3-ELEMENTS(1, 1)
+               AND CHK-CORNER-N-N = M3-ELEMENTS(M-SIZE, M-SIZE)
+               SET RECONCILED TO TRUE
+           ELSE
+               SET MISMATCH TO TRUE
+               MOVE 'MXCHK' TO ALERT-METRIC-WS
+               MOVE 0 TO ALERT-ACTUAL-WS
+               MOVE 0 TO ALERT-THRESHOLD-WS
+               PERFORM 8510-WRITE-ALERT-RECORD
+               MOVE WS-MISMATCH-RC TO RETURN-CODE
+           END-IF.
+
+      * ---------------------------------------------------
+      * 9000-WRITE-LOG-RECORD - appends today's results to the
+      * running performance log (MXLOGF) so a history of prior
+      * runs survives after the job log itself has scrolled off.
+      * ---------------------------------------------------
+       9000-WRITE-LOG-RECORD.
+
+           MOVE SPACES TO MX-LOG-RECORD.
+
+           ACCEPT MX-LOG-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE RESULT1 TO MX-LOG-RESULT1.
+           MOVE RESULT2 TO MX-LOG-RESULT2.
+           MOVE RESULT3 TO MX-LOG-RESULT3.
+           MOVE TIME1   TO MX-LOG-TIME1.
+           MOVE TIME2   TO MX-LOG-TIME2.
+           MOVE TIME3   TO MX-LOG-TIME3.
+
+           OPEN EXTEND MX-LOG-FILE.
+           IF WS-MXLOGF-STATUS = '05' OR WS-MXLOGF-STATUS = '35'
+               OPEN OUTPUT MX-LOG-FILE
+           END-IF.
+
+           WRITE MX-LOG-RECORD.
+
+           CLOSE MX-LOG-FILE.
+
+      * ---------------------------------------------------
+      * 9100-WRITE-CSV-RECORD - writes the same daily results as
+      * a comma-delimited line (MXCSVF) for spreadsheet loading,
+      * instead of re-parsing fixed columns out of the job log.
+      * ---------------------------------------------------
+       9100-WRITE-CSV-RECORD.
+
+           MOVE SPACES TO CSV-RECORD.
+
+           ACCEPT WS-CSV-RUN-DATE FROM DATE YYYYMMDD.
+
+           STRING WS-CSV-RUN-DATE DELIMITED BY SIZE
+                  ','             DELIMITED BY SIZE
+                  RESULT1_TXT     DELIMITED BY SIZE
+                  ','             DELIMITED BY SIZE
+                  TIME1_TXT       DELIMITED BY SIZE
+                  ','             DELIMITED BY SIZE
+                  RESULT2_TXT     DELIMITED BY SIZE
+                  ','             DELIMITED BY SIZE
+                  TIME2_TXT       DELIMITED BY SIZE
+                  ','             DELIMITED BY SIZE
+                  RESULT3_TXT     DELIMITED BY SIZE
+                  ','             DELIMITED BY SIZE
+                  TIME3_TXT       DELIMITED BY SIZE
+               INTO CSV-RECORD.
+
+           OPEN EXTEND CSV-FILE.
+           IF WS-MXCSVF-STATUS = '05' OR WS-MXCSVF-STATUS = '35'
+               OPEN OUTPUT CSV-FILE
+           END-IF.
+
+           WRITE CSV-RECORD.
+
+           CLOSE CSV-FILE.
+
+      * ---------------------------------------------------
+      * 8490-RESET-ALERT-FILE - blanks ALERT-FILE at the start of
+      * every run, the same OPEN OUTPUT/CLOSE idiom used by
+      * 7040-CLEAR-CHECKPOINT, so a run that raises no alert of
+      * its own does not leave yesterday's alert record behind
+      * for STEP030 to re-notify on.
+      * ---------------------------------------------------
+       8490-RESET-ALERT-FILE.
+
+           OPEN OUTPUT ALERT-FILE.
+           CLOSE ALERT-FILE.
+
+      * ---------------------------------------------------
+      * 8500-CHECK-THRESHOLDS - TIME1 and TIME2 are checked as
+      * soon as each is computed against its configurable ceiling;
+      * either one being over appends an ALERT-FILE record and
+      * forces a distinct return code so the nightly job can
+      * branch to a notification step instead of inspecting
+      * MXLOGF/MXCSVF itself.  ALERT-FILE is reset to empty once,
+      * by 8490-RESET-ALERT-FILE ahead of 8000-VALIDATE-MATRIX-
+      * MULTIPLY, so it only ever holds today's exceedances (and
+      * any self-check mismatch) and never a rolling history from
+      * prior runs.  A MISMATCH is the more severe condition, so
+      * RETURN-CODE is only moved to WS-ALERT-RC when 8000-
+      * VALIDATE-MATRIX-MULTIPLY has not already set it to
+      * WS-MISMATCH-RC - a threshold breach must never overwrite
+      * and hide a failed self-check.
+      * ---------------------------------------------------
+       8500-CHECK-THRESHOLDS.
+
+           IF TIME1 > WS-TIME1-THRESHOLD
+               MOVE 'TIME1' TO ALERT-METRIC-WS
+               MOVE TIME1 TO ALERT-ACTUAL-WS
+               MOVE WS-TIME1-THRESHOLD TO ALERT-THRESHOLD-WS
+               PERFORM 8510-WRITE-ALERT-RECORD
+               IF NOT MISMATCH
+                   MOVE WS-ALERT-RC TO RETURN-CODE
+               END-IF
+           END-IF.
+
+           IF TIME2 > WS-TIME2-THRESHOLD
+               MOVE 'TIME2' TO ALERT-METRIC-WS
+               MOVE TIME2 TO ALERT-ACTUAL-WS
+               MOVE WS-TIME2-THRESHOLD TO ALERT-THRESHOLD-WS
+               PERFORM 8510-WRITE-ALERT-RECORD
+               IF NOT MISMATCH
+                   MOVE WS-ALERT-RC TO RETURN-CODE
+               END-IF
+           END-IF.
+
+      * ---------------------------------------------------
+      * 8510-WRITE-ALERT-RECORD - appends one ALERT-FILE record
+      * for the metric/value passed in via the ALERT-*-WS staging
+      * fields, following the same OPEN EXTEND/fallback pattern
+      * used for MXLOGF and MXCSVF.
+      * ---------------------------------------------------
+       8510-WRITE-ALERT-RECORD.
+
+           MOVE SPACES TO ALERT-RECORD.
+
+           ACCEPT ALERT-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE ALERT-METRIC-WS    TO ALERT-METRIC.
+           MOVE ALERT-ACTUAL-WS    TO ALERT-ACTUAL.
+           MOVE ALERT-THRESHOLD-WS TO ALERT-THRESHOLD.
+
+           OPEN EXTEND ALERT-FILE.
+           IF WS-MXALRT-STATUS = '05' OR WS-MXALRT-STATUS = '35'
+               OPEN OUTPUT ALERT-FILE
+           END-IF.
+
+           WRITE ALERT-RECORD.
+
+           CLOSE ALERT-FILE.
+
+           IF ALERT-METRIC-WS = 'MXCHK'
+               DISPLAY 'MATRIXCALCULATION: *** ALERT *** '
+                       ALERT-METRIC-WS
+                       ' - MATRIX MULTIPLY SELF-CHECK FAILED.'
+           ELSE
+               DISPLAY 'MATRIXCALCULATION: *** THRESHOLD EXCEEDED '
+                       '*** ' ALERT-METRIC-WS ' = ' ALERT-ACTUAL-WS
+                       ' (LIMIT ' ALERT-THRESHOLD-WS ').'
+           END-IF.
